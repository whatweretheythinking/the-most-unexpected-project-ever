@@ -0,0 +1,59 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. NeverPlayed.
+      *    Lists every MovieTally.txt title whose TallyCount is still
+      *    zero, so dead weight in the library can be spotted and
+      *    pulled from rotation.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TallyFile ASSIGN TO "MovieTally.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ReportFile ASSIGN TO "NeverPlayed.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD TallyFile.
+               01 TallyTable.
+                   02 TallyCount PIC 9(3).
+                   02 MovieName PIC X(50).
+           FD ReportFile.
+               01 ReportLine            PIC X(60).
+
+           WORKING-STORAGE SECTION.
+           01 TallyEof                 PIC X VALUE "N".
+           01 NeverCount                PIC 999 VALUE 0.
+
+           PROCEDURE DIVISION.
+           OPEN OUTPUT ReportFile
+           MOVE "NeverPlayed: titles with a TallyCount of zero"
+               TO ReportLine
+           WRITE ReportLine
+
+           OPEN INPUT TallyFile
+           READ TallyFile
+               AT END MOVE "Y" TO TallyEof
+           END-READ
+           PERFORM UNTIL TallyEof = "Y"
+               IF TallyCount = 0
+                   ADD 1 TO NeverCount
+                   MOVE MovieName TO ReportLine
+                   WRITE ReportLine
+               END-IF
+               READ TallyFile
+                   AT END MOVE "Y" TO TallyEof
+               END-READ
+           END-PERFORM
+           CLOSE TallyFile
+
+           IF NeverCount = 0
+               MOVE "Every title in MovieTally.txt has been played."
+                   TO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           CLOSE ReportFile.
+           STOP RUN.
+
+           END PROGRAM NeverPlayed.
