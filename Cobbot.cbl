@@ -5,14 +5,39 @@
            FILE-CONTROL.
                SELECT ReadFile ASSIGN TO "Cobbotlog.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
-               SELECT WriteFile ASSIGN TO "CobbotReturn.txt"
+      *    Assigned dynamically so the crash-prone writers can build
+      *    the new return message in a temp file and swap it into
+      *    place only after a successful write (see SwapReturnFile)
+               SELECT WriteFile ASSIGN TO DYNAMIC WriteFilePath
                    ORGANIZATION IS LINE SEQUENTIAL.
                SELECT RequestFile ASSIGN TO "MovieRequests.txt"
                    ORGANIZATION IS LINE SEQUENTIAL.
       *    A seperate file for the program to read that isn't thrown off
-      *    by a sugg request        
+      *    by a sugg request
                SELECT WhatFile ASSIGN TO "WhatsPlaying.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL.    
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Appended every time something plays so the single WhatFile
+      *    record can't be our only record of playback history
+               SELECT OPTIONAL HistoryFile ASSIGN TO "PlayHistory.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Master list of Joe Bob episodes, read in at startup so a
+      *    new episode can be added without touching source
+               SELECT JBobFile ASSIGN TO "JoeBobEpisodes.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Records every dispatched trigger command for usage/abuse
+      *    tracking, independent of what that command actually did
+               SELECT OPTIONAL AuditFile ASSIGN TO "CobbotAudit.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    Used to probe whether a title exists under a given media
+      *    root before launching it, so FILM/SHOW can check more than
+      *    one drive instead of assuming everything lives under E:\
+               SELECT OPTIONAL ProbeFile ASSIGN TO DYNAMIC ProbePath
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS ProbeStatus.
+      *    Read-only for the STATS command - MovieTally.txt itself is
+      *    only ever written by MovieTally.cbl
+               SELECT OPTIONAL StatsFile ASSIGN TO "MovieTally.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
            DATA DIVISION.
            FILE SECTION.
            FD ReadFile.
@@ -22,10 +47,27 @@
            FD WriteFile.
                01 OutString                PIC X(150).
            FD RequestFile.
-               01 Request                  PIC X(100).
+               01 Request.
+                   02 ReqTitle             PIC X(70).
+                   02 ReqStatus            PIC X(10).
+                   02 ReqDate              PIC X(10).
+                   02 ReqFulfilled         PIC X(10).
            FD WhatFile.
-               01 WhatString               PIC X(100).    
+               01 WhatString               PIC X(100).
+           FD HistoryFile.
+               01 HistoryRec               PIC X(100).
+           FD JBobFile.
+               01 JBobRec                  PIC X(49).
+           FD AuditFile.
+               01 AuditRec                 PIC X(100).
+           FD ProbeFile.
+               01 ProbeRec                 PIC X(100).
+           FD StatsFile.
+               01 StatsRec.
+                   02 StatsCount           PIC 9(3).
+                   02 StatsName            PIC X(50).
            WORKING-STORAGE SECTION.
+           COPY MOVIELIB.
 
            01 SuggestionTable                  IS GLOBAL.
                02 SuggestionValues         OCCURS 6 TIMES.
@@ -57,118 +99,20 @@
 
       *    I wanted to keep the file names intact on my actual system
       *    so this table converts the names from the standard discord
-      *    command without me having to rename stuff on computer.  
+      *    command without me having to rename stuff on computer.
+      *    The episode list itself now lives in JoeBobEpisodes.txt -
+      *    loaded here at startup so a new episode can be added
+      *    without recompiling (see LoadJoeBobTable).
+           01 JoeBobMax                PIC 999 VALUE 200.
+           01 JoeBobCount              PIC 999 VALUE 0.
+           01 JBobEof                  PIC X VALUE "N".
            01 JoeBobTable.
-               02 EpisodeNames.
-               03 FILLER PIC X(49) VALUE "S01E01Tourist Trap".
-               03 FILLER PIC X(49) VALUE "S01E02Sleepaway Camp".
-               03 FILLER PIC X(49) VALUE "S01E03Rabid".
-               03 FILLER PIC X(49) VALUE "S01E04The Prowler".
-               03 FILLER PIC X(49) 
-              VALUE "S01E05Sorority Babes in the Slimeball Bowl-O-Rama".
-               03 FILLER PIC X(49) VALUE "S01E06Daughters of Darkness".
-               03 FILLER PIC X(49) VALUE "S01E07Blood Feast".
-               03 FILLER PIC X(49) VALUE "S01E08Basket Case".
-               03 FILLER PIC X(49) VALUE "S01E09Re-Animator".
-               03 FILLER PIC X(49) VALUE "S01E10Demons".
-               03 FILLER PIC X(49) VALUE "S01E11Legend of Boggy Creek".
-               03 FILLER PIC X(49) VALUE "S01E12Hellraiser".
-               03 FILLER PIC X(49) VALUE "S01E13Pieces".
-               03 FILLER PIC X(49) VALUE 
-                   "S02E01The Texas Chainsaw Massacre".
-               03 FILLER PIC X(49) VALUE "S02E02The Hills Have Eyes".
-               03 FILLER PIC X(49) VALUE "S02E03Dead or Alive".
-               03 FILLER PIC X(49) VALUE "S02E04Blood Rage".    
-               03 FILLER PIC X(49) VALUE "S03E01Phantasm".
-               03 FILLER PIC X(49) VALUE "S03E02Phantasm III".
-               03 FILLER PIC X(49) VALUE "S03E03Phantasm IV".
-               03 FILLER PIC X(49) VALUE "S03E04Phantasm Ravager".
-               03 FILLER PIC X(49) VALUE "S04E01C.H.U.D".
-               03 FILLER PIC X(49) VALUE "S04E02Castle Freak".
-               03 FILLER PIC X(49) VALUE "S04E03Q: The Winged Serpent".
-               03 FILLER PIC X(49) VALUE "S04E04Society".
-               03 FILLER PIC X(49) VALUE "S04E05Deathgasm".
-               03 FILLER PIC X(49) VALUE "S04E06The Changeling".
-               03 FILLER PIC X(49) VALUE "S04E07Madman".
-               03 FILLER PIC X(49) VALUE 
-                       "S04E08Wolfguy - Enranged Lycanthrope".
-               03 FILLER PIC X(49) VALUE "S04E09Demon Wind".
-               03 FILLER PIC X(49) VALUE "S04E10House of the Devil".
-               03 FILLER PIC X(49) VALUE "S04E11WolfCop".
-               03 FILLER PIC X(49) VALUE 
-                       "S04E12Henry Portrait of a Serial Killer".        
-               03 FILLER PIC X(49) VALUE "S04E13Contamination".
-               03 FILLER PIC X(49) VALUE 
-                   "S04E14A Girl Walks Home Along at Night".
-               03 FILLER PIC X(49) VALUE "S04E15The Stuff".
-               03 FILLER PIC X(49) VALUE "S04E16Street Trash".
-               03 FILLER PIC X(49) VALUE "S04E17Blood Harvest".
-               03 FILLER PIC X(49) VALUE 
-                       "S04E18Hello Mary Lou: Prom Night II".
-               03 FILLER PIC X(49) VALUE "S05E01Halloween".        
-               03 FILLER PIC X(49)
-                 VALUE "S05E02Halloween 4- The Return of Michael Myers".
-               03 FILLER PIC X(49) VALUE 
-                   "S05E03Halloween 5- The Curse of Michael Myers".
-               03 FILLER PIC X(49) VALUE "S06E01Black Christmas".
-               03 FILLER PIC X(49) VALUE "S06E02Jack Frost".
-               03 FILLER PIC X(49) VALUE 
-                   "S06E03Silent Night Deadly Night Part 2".      
-               03 FILLER PIC X(49) VALUE "S07E01Chopping Mall".
-               03 FILLER PIC X(49) VALUE "S07E02Bloodsucking Freaks".
-               03 FILLER PIC X(49) VALUE "S07E03Maniac".
-               03 FILLER PIC X(49) VALUE "S07E04Heathers".
-               03 FILLER PIC X(49) VALUE "S07E05Brain Damage".
-               03 FILLER PIC X(49) VALUE "S07E06Deep Red".
-               03 FILLER PIC X(49) VALUE "S07E07Troma's War".
-               03 FILLER PIC X(49) VALUE "S07E08One Cut of the Dead".
-               03 FILLER PIC X(49) VALUE "S07E09The Exorcist III".
-               03 FILLER PIC X(49) VALUE "S07E10Deadbeat at Dawn".
-               03 FILLER PIC X(49) VALUE "S07E11Dead Heat".
-               03 FILLER PIC X(49) VALUE "S07E12Cannibal Holocaust".
-               03 FILLER PIC X(49) VALUE "S07E13Mayhen".
-               03 FILLER PIC X(49) VALUE "S07E14Tetsuo: The Iron Man".
-               03 FILLER PIC X(49) VALUE "S07E15Scare Package".
-               03 FILLER PIC X(49) VALUE "S07E16Hogzilla".
-               03 FILLER PIC X(49) VALUE 
-                       "S07E17Hellbound: Hellraiser II".
-               03 FILLER PIC X(49) VALUE "S07E18Hell Comes to FrogTown".
-               03 FILLER PIC X(49) VALUE 
-                           "S07E19Slumber Party Massacre II".
-               03 FILLER PIC X(49) VALUE "S07E20Victor Crowley".                    
-               03 FILLER PIC X(49) VALUE "S08E01Haunt".
-               03 FILLER PIC X(49) VALUE "S08E02Hack-O-Lantern".
-               03 FILLER PIC X(49) VALUE "S09E01Deadly Games".
-               03 FILLER PIC X(49) VALUE "S09E02Christmas Evil".
-               03 FILLER PIC X(49) VALUE "S10E01Tammy and the T-Rex".
-               03 FILLER PIC X(49) VALUE "S10E02The Love Witch".
-               03 FILLER PIC X(49) VALUE "S11E01Mother's Day".
-               03 FILLER PIC X(49) VALUE "S11E02House by the Cemetary".
-               03 FILLER PIC X(49) VALUE "S11E03Audition".
-               03 FILLER PIC X(49) VALUE "S11E04Class of 1984".
-               03 FILLER PIC X(49) VALUE "S11E05Bride of Reanimator".
-               03 FILLER PIC X(49) VALUE "S11E06Next of Kin".
-               03 FILLER PIC X(49) VALUE "S11E07Ginger Snaps".
-               03 FILLER PIC X(49) VALUE "S11E08Fried Barry".
-               03 FILLER PIC X(49) VALUE "S11E09Mandy".
-               03 FILLER PIC X(49) VALUE "S11E10Dead and Buried".
-               03 FILLER PIC X(49) VALUE "S11E11Maniac Cop".
-               03 FILLER PIC X(49) VALUE "S11E12Maniac Cop 2".
-               03 FILLER PIC X(49) VALUE "S11E13Train to Busan".
-               03 FILLER PIC X(49) VALUE "S11E14Spookies".
-               03 FILLER PIC X(49) VALUE "S11E15SledgeHammer".
-               03 FILLER PIC X(49) VALUE "S11E16Things".
-               03 FILLER PIC X(49) VALUE "S11E17EvilSpeak".
-               03 FILLER PIC X(49) VALUE "S11E18Day of the Beast".
-               03 FILLER PIC X(49) VALUE "S11E19Little Shop of Horrors".
-               03 FILLER PIC X(49) VALUE 
-                           "S11E20Humanoids from the Deep".
-               02 JbobNames REDEFINES EpisodeNames.
-                03 JoeBob                  OCCURS 91 TIMES
+               02 JoeBob                  OCCURS 1 TO 200 TIMES
+                                           DEPENDING ON JoeBobCount
                                            ASCENDING KEY IS JSeep
                                            INDEXED BY JIdx.
-                   04 JSeep                PIC X(6).
-                   04 JName                PIC X(43).
+                   03 JSeep                PIC X(6).
+                   03 JName                PIC X(43).
 
            01 Triggers                 PIC X(3).
            01 PrintRandom.
@@ -207,19 +151,42 @@
                02 FILLER               PIC X(3) VALUE "`".  
            01 MoviePathrec.
                02 FILLER               PIC X(13) VALUE "./mpc-be.exe ".
-               02 FILLER               PIC X(4) VALUE '"E:\'.
-               02 FILLER               PIC X(7) VALUE "Movies\".
-               02 FullMovie                    PIC X(80).
+               02 FILLER               PIC X   VALUE '"'.
+               02 MovieFullPath        PIC X(100).
                02 FILLER               PIC X   VALUE '"'.
                02 FILLER               PIC X VALUE SPACE.
                02 FILLER                   PIC X VALUE "&".
            01 ShowPathRec.
                02 FILLER               PIC X(13) VALUE "./mpc-be.exe ".
-               02 FILLER               PIC X(4) VALUE '"E:\'.
-               02 FILLER               PIC X(11) VALUE "Television\".
+               02 FILLER               PIC X   VALUE '"'.
                02 FullShow             PIC X(150).
                02 FILLER               PIC X Value SPACE.
                02 FILLER               PIC X VALUE "&".
+      *    Known media roots, checked in order - lets FILM/SHOW
+      *    resolve a title that lives on a second drive or share
+      *    instead of assuming everything is still under E:\
+           01 MovieRootLits.
+               02 FILLER               PIC X(20) VALUE 'E:\Movies\'.
+               02 FILLER               PIC X(20) VALUE 'F:\Movies\'.
+           01 MovieRoots REDEFINES MovieRootLits.
+               02 MovieRootPath        PIC X(20) OCCURS 2 TIMES
+                                       INDEXED BY MRidx.
+           01 MovieRootCount           PIC 9 VALUE 2.
+           01 ShowRootLits.
+               02 FILLER               PIC X(20) VALUE 'E:\Television\'.
+               02 FILLER               PIC X(20) VALUE 'F:\Television\'.
+           01 ShowRoots REDEFINES ShowRootLits.
+               02 ShowRootPath         PIC X(20) OCCURS 2 TIMES
+                                       INDEXED BY SRidx.
+           01 ShowRootCount            PIC 9 VALUE 2.
+           01 RootFound                PIC X VALUE "N".
+               88 FoundRoot            VALUE "Y".
+           01 RootCharCount            PIC 99.
+           01 RootSize                 PIC 99.
+           01 ProbePath                PIC X(150).
+           01 ProbeStatus              PIC XX.
+           01 ShowPathSuffix           PIC X(130).
+           01 FullMovie                PIC X(80).
            01 JoeBobPathRec.
                02 FILLER               PIC X(13) VALUE "./mpc-be.exe ".
                02 FILLER               PIC X(4) VALUE '"E:\'.
@@ -237,7 +204,8 @@
                02 RandNum                  PIC 9(3).
                02 RollMod                  PIC 9(3) VALUE 0.
                02 MinNum                   PIC 9 VALUE 1.
-               02 MovieMod                 PIC 9(3) VALUE 322.
+               02 MovieMod                 PIC 9(3)
+                                            VALUE MOVIE-LIBRARY-SIZE.
                02 MovieRand                PIC 9(3).
            01 StringStuff.    
                02 CharCount                    PIC 99.
@@ -258,53 +226,130 @@
            01 Whatcheck.
                02 FILLER               PIC X(13) VALUE "Now Playing: ".
                02 Playing              PIC X(53).
+      *    Timestamped append-only play-history record
+           01 HistoryStamp              PIC X(21).
+           01 ReqStamp                  PIC X(21).
+           01 HistoryLine.
+               02 HistStampDate        PIC X(8).
+               02 FILLER               PIC X VALUE SPACE.
+               02 HistStampTime        PIC X(6).
+               02 FILLER               PIC X VALUE SPACE.
+               02 HistTitleText        PIC X(84).
+      *    Usage audit record - one line per dispatched trigger
+           01 AuditStamp                PIC X(21).
+           01 AuditLine.
+               02 AudTrigger           PIC X(5).
+               02 FILLER                PIC X VALUE SPACE.
+               02 AudStampDate         PIC X(8).
+               02 FILLER                PIC X VALUE SPACE.
+               02 AudStampTime         PIC X(6).
+               02 FILLER                PIC X VALUE SPACE.
+               02 AudInstring          PIC X(70).
+      *    Rolling "last played" queue for the LAST command - built
+      *    from PlayHistory.txt each time so it never falls out of
+      *    sync with the real history
+           01 LHistEof                 PIC X VALUE "N".
+           01 LastPlayedTable.
+               02 LastPlayedLine       PIC X(100) OCCURS 10 TIMES.
+           01 LastCount                PIC 99 VALUE 0.
+           01 LastIdx                  PIC 99 VALUE 0.
+           01 LastStartIdx             PIC 99.
+           01 LastWalkIdx              PIC 99.
            01 SuggDecade               PIC X(3).
                88  DecadeSugg          VALUE "00s", "10s", "20s", "30s",
                                       "40s", "50s", "60s", "70s", "80s",
                                        "90s".
                88  RegSugg              VALUE SPACES.                        
-           01 TallyMovie                   PIC X(80).  
+           01 TallyMovie                   PIC X(80).
+      *    Startup validation for JoeBobTable/SeasonTable - SEARCH ALL
+      *    on JoeBob only works if JSeep stays in strict ascending
+      *    order, so a bad edit to JoeBobEpisodes.txt is caught here
+      *    instead of silently missing or mismatching at lookup time
+           01 TablesOk                 PIC X VALUE "Y".
+               88 TablesValid          VALUE "Y".
+           01 CheckIdx                 PIC 999.
+           01 CheckSeasonNum           PIC 99.
+           01 CheckExpected            PIC X(9).
+           01 CheckErrLine             PIC X(150).
+      *    CobbotReturn.txt is rewritten on almost every command -
+      *    the writers named below build it as a temp file first so a
+      *    mid-write crash can't leave the Discord-side reader hanging
+      *    on a blanked-out file
+           01 WriteFilePath            PIC X(40).
+           01 RenameStatus             PIC S9(9) COMP-5.
+      *    Top-10 most-played report for the STATS command - loads
+      *    MovieTally.txt and selection-sorts it by TallyCount the
+      *    same way WantTally.cbl ranks MovieRequests.txt
+           01 StatsEof                 PIC X VALUE "N".
+           01 StatsLoaded              PIC 999 VALUE 0.
+           01 StatsTable.
+               02 StatsEntry           OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                       INDEXED BY Stidx.
+                   03 StatCount            PIC 9(3) VALUE 0.
+                   03 StatName             PIC X(50).
+           01 Stidx2                   PIC 999.
+           01 StatBestIdx              PIC 999.
+           01 StatHoldCount            PIC 9(3).
+           01 StatHoldName             PIC X(50).
+           01 StatRankNum              PIC 99.
+           01 PrnStats.
+               02 FILLER               PIC X(3) VALUE "`".
+               02 PrnStatLine           PIC X(70) VALUE SPACES.
+               02 FILLER               PIC X(3) VALUE "`".
            PROCEDURE DIVISION.
-           OPEN INPUT ReadFile
-      *    Creates seed for random number generation
-           MOVE FUNCTION CURRENT-DATE TO CurrentDate
-           COMPUTE RandNum = FUNCTION RANDOM(Seed)
-      *    Reads the file written by the JS that has trigger command
-           READ ReadFile
-      *    Evalates the command while ignoring requested file  
-           EVALUATE FUNCTION UPPER-CASE(ReadRec(1 : 4))
-           WHEN "RAND"
-                   PERFORM SelectRandomMovie
-           WHEN "SUGG"
-               PERFORM SuggestMovie        
-           WHEN "FILM"
-               PERFORM SelectMovie
-           WHEN "SHOW"
-               PERFORM SelectShow
-           WHEN "WANT"
-               PERFORM WriteRequest
-           WHEN "JBOB"
-               PERFORM GetJoeBob                              
-           WHEN "WHAT"
-               PERFORM WhatCommand
-           END-EVALUATE
-      *    Tallys the movies that have been selected
-           MOVE FullMovie TO TallyMovie
-           CALL 'MovieTally' USING TallyMovie
-           END-CALL
-           CLOSE ReadFile
-           DISPLAY "POST CLOSE"
+           PERFORM LoadJoeBobTable
+           PERFORM SelfCheckTables
+           IF TablesValid
+               OPEN INPUT ReadFile
+      *        Creates seed for random number generation
+               MOVE FUNCTION CURRENT-DATE TO CurrentDate
+               COMPUTE RandNum = FUNCTION RANDOM(Seed)
+      *        Reads the file written by the JS that has trigger command
+               READ ReadFile
+      *        Evalates the command while ignoring requested file
+               EVALUATE FUNCTION UPPER-CASE(ReadRec(1 : 4))
+               WHEN "RAND"
+                       PERFORM SelectRandomMovie
+               WHEN "SUGG"
+                   PERFORM SuggestMovie
+               WHEN "FILM"
+                   PERFORM SelectMovie
+               WHEN "SHOW"
+                   PERFORM SelectShow
+               WHEN "WANT"
+                   PERFORM WriteRequest
+               WHEN "JBOB"
+                   PERFORM GetJoeBob
+               WHEN "WHAT"
+                   PERFORM WhatCommand
+               WHEN "LAST"
+                   PERFORM LastCommand
+               WHEN "STAT"
+                   PERFORM StatsCommand
+               END-EVALUATE
+               PERFORM AppendAudit
+      *        Tallys the movies that have been selected
+               MOVE FullMovie TO TallyMovie
+               CALL 'MovieTally' USING TallyMovie
+               END-CALL
+               CLOSE ReadFile
+               DISPLAY "POST CLOSE"
+           END-IF
            STOP RUN.
 
            SelectMovie.
            PERFORM GetMovieName
+           PERFORM ResolveMoviePath
            Call "SYSTEM" USING MoviePathRec
            END-Call
            MOVE FullMovie TO PrnTitle
+           MOVE "CobbotReturnNew.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile, WhatFile
            WRITE Outstring FROM PrnMovieName
            WRITE WhatString FROM PrnMovieName
            CLOSE WriteFile, WhatFile.
+           PERFORM SwapReturnFile
+           PERFORM AppendHistory.
 
            GetMovieName.
            DISPLAY "Instring: " Instring
@@ -319,7 +364,88 @@
            INTO FullMovie
            END-STRING
            DISPLAY MoviePathRec.
-           
+
+           ResolveMoviePath.
+           MOVE SPACES TO MovieFullPath
+           MOVE "N" TO RootFound
+           MOVE 0 TO CharCount
+           INSPECT FUNCTION REVERSE(FullMovie) TALLYING CharCount
+                               FOR LEADING SPACES
+           COMPUTE StrgSize = (80 - CharCount)
+           PERFORM VARYING MRidx FROM 1 BY 1
+                   UNTIL MRidx > MovieRootCount OR FoundRoot
+               MOVE 0 TO RootCharCount
+               INSPECT FUNCTION REVERSE(MovieRootPath(MRidx)) TALLYING
+                               RootCharCount FOR LEADING SPACES
+               COMPUTE RootSize = (20 - RootCharCount)
+               STRING MovieRootPath(MRidx) (1 : RootSize),
+                       FullMovie (1 : StrgSize)
+                   INTO ProbePath
+      *        GnuCOBOL's DYNAMIC-ASSIGN file open can't resolve a
+      *        backslash-containing path (always comes back status 05,
+      *        even when the file exists), so probe with slashes
+      *        swapped in - MovieFullPath below keeps the real
+      *        backslashes mpc-be.exe expects
+               INSPECT ProbePath REPLACING ALL "\" BY "/"
+               OPEN INPUT ProbeFile
+               IF ProbeStatus = "00"
+                   SET FoundRoot TO TRUE
+                   STRING MovieRootPath(MRidx) (1 : RootSize),
+                           FullMovie (1 : StrgSize)
+                       INTO MovieFullPath
+               END-IF
+               CLOSE ProbeFile
+           END-PERFORM
+           IF NOT FoundRoot
+               MOVE 0 TO RootCharCount
+               INSPECT FUNCTION REVERSE(MovieRootPath(1)) TALLYING
+                               RootCharCount FOR LEADING SPACES
+               COMPUTE RootSize = (20 - RootCharCount)
+               STRING MovieRootPath(1) (1 : RootSize),
+                       FullMovie (1 : StrgSize)
+                   INTO MovieFullPath
+           END-IF.
+
+           ResolveShowPath.
+           MOVE SPACES TO FullShow
+           MOVE "N" TO RootFound
+           MOVE 0 TO CharCount
+           INSPECT FUNCTION REVERSE(ShowPathSuffix) TALLYING CharCount
+                               FOR LEADING SPACES
+           COMPUTE StrgSize = (130 - CharCount)
+           PERFORM VARYING SRidx FROM 1 BY 1
+                   UNTIL SRidx > ShowRootCount OR FoundRoot
+               MOVE 0 TO RootCharCount
+               INSPECT FUNCTION REVERSE(ShowRootPath(SRidx)) TALLYING
+                               RootCharCount FOR LEADING SPACES
+               COMPUTE RootSize = (20 - RootCharCount)
+               STRING ShowRootPath(SRidx) (1 : RootSize),
+                       ShowPathSuffix (1 : StrgSize)
+                   INTO ProbePath
+      *        See ResolveMoviePath - backslash paths never probe as
+      *        found under GnuCOBOL's DYNAMIC ASSIGN, so check with
+      *        slashes swapped in; FullShow below still gets the real
+      *        backslashes mpc-be.exe expects
+               INSPECT ProbePath REPLACING ALL "\" BY "/"
+               OPEN INPUT ProbeFile
+               IF ProbeStatus = "00"
+                   SET FoundRoot TO TRUE
+                   STRING ShowRootPath(SRidx) (1 : RootSize),
+                           ShowPathSuffix (1 : StrgSize), '"'
+                       INTO FullShow
+               END-IF
+               CLOSE ProbeFile
+           END-PERFORM
+           IF NOT FoundRoot
+               MOVE 0 TO RootCharCount
+               INSPECT FUNCTION REVERSE(ShowRootPath(1)) TALLYING
+                               RootCharCount FOR LEADING SPACES
+               COMPUTE RootSize = (20 - RootCharCount)
+               STRING ShowRootPath(1) (1 : RootSize),
+                       ShowPathSuffix (1 : StrgSize), '"'
+                   INTO FullShow
+           END-IF.
+
            SelectShow.
       *        Seperating show name from episode request
            INSPECT FUNCTION REVERSE(InString) TALLYING CharCount
@@ -340,14 +466,16 @@
            MOVE 0 TO CharCount  
            INSPECT FUNCTION REVERSE(HoldShowTitle) TALLYING CharCount
                                            FOR LEADING SPACES                              
-           COMPUTE StrgSize = (50 - CharCount)                                             
+           COMPUTE StrgSize = (50 - CharCount)
            STRING HoldShowTitle(1 :StrgSize), "\", FullSeason, "\",
                                    HoldShowTitle(1 : StrgSize), " - "
-                                   , SeEp,'.mkv"'
-               INTO FULLSHOW
-      *    Calls system to Start media Player    
+                                   , SeEp,".mkv"
+               INTO ShowPathSuffix
+           PERFORM ResolveShowPath
+      *    Calls system to Start media Player
            CALL "SYSTEM" USING ShowPathRec
            END-CALL
+           MOVE "CobbotReturnNew.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile, WhatFIle
       *    Writes message to display what is being shown and stores it
       *    for future reference for the WHAT command
@@ -355,6 +483,8 @@
            WRITE OutString FROM PrnMovieName
            WRITE WhatString FROM PrnMovieName
            CLOSE WriteFile, WhatFile.
+           PERFORM SwapReturnFile
+           PERFORM AppendHistory.
            
            GetJoeBob.
       *        Seperating show name from episode request
@@ -392,10 +522,13 @@
            DISPLAY "Full Show Path: " JoebobPathRec.
            CALL "SYSTEM" USING JoebobPathRec
            END-CALL
+           MOVE "CobbotReturnNew.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile, WhatFile
            Write OutString FROM PRNMOVIENAME
            WRITE WhatString FROM PrnMovieName
            Close WriteFile, WhatFile.
+           PERFORM SwapReturnFile
+           PERFORM AppendHistory.
 
            SelectRandomMovie.
       *    Starts a random movie
@@ -406,26 +539,37 @@
                                            PrnComment   
            END-CALL                                                         
            MOVE FullMovie TO PrnRandMovie
-          
+           PERFORM ResolveMoviePath
            CALL "SYSTEM" USING MoviePathRec
            END-CALL
+           MOVE "CobbotReturnNew.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile, WhatFile
            WRITE OutString FROM PrintRandom
            WRITE OutString FROM PrintComment
            WRITE WhatString FROM PrintRandom
            CLOSE WriteFile, WhatFile.
+           PERFORM SwapReturnFile
+           PERFORM AppendHistory.
 
            WriteRequest.
+           MOVE FUNCTION CURRENT-DATE TO ReqStamp
            OPEN EXTEND RequestFile
+           MOVE "CobbotReturnNew.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile
-           WRITE Request FROM Instring
+           MOVE InString TO ReqTitle
+           MOVE "PENDING" TO ReqStatus
+           MOVE ReqStamp(1 : 8) TO ReqDate
+           MOVE SPACES TO ReqFulfilled
+           WRITE Request
            MOVE InString TO PrnWantName
            WRITE OutString FROM PrnWant1
            WRITE OutString FROM PrnWantTitle
            WRITE OutString FROM PrnWant2
            CLOSE RequestFile, WriteFile.
+           PERFORM SwapReturnFile.
 
            SuggestMovie.
+           MOVE "CobbotReturn.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile
            INSPECT FUNCTION REVERSE(ReadRec) TALLYING Charcount
                                FOR LEADING SPACES                             
@@ -451,6 +595,90 @@
            END-PERFORM
            CLOSE WriteFile.
 
+           LoadJoeBobTable.
+           OPEN INPUT JBobFile
+           MOVE 0 TO JoeBobCount
+           MOVE "N" TO JBobEof
+           READ JBobFile
+               AT END MOVE "Y" TO JBobEof
+           END-READ
+           PERFORM UNTIL JBobEof = "Y" OR JoeBobCount >= JoeBobMax
+               ADD 1 TO JoeBobCount
+               MOVE JBobRec TO JoeBob(JoeBobCount)
+               READ JBobFile
+                   AT END MOVE "Y" TO JBobEof
+               END-READ
+           END-PERFORM
+           CLOSE JBobFile.
+
+           SelfCheckTables.
+           MOVE "Y" TO TablesOk
+           PERFORM VARYING CheckSeasonNum FROM 1 BY 1
+                   UNTIL CheckSeasonNum > 30 OR NOT TablesValid
+               STRING "Season ", CheckSeasonNum INTO CheckExpected
+               IF Season(CheckSeasonNum) NOT = CheckExpected
+                   MOVE "N" TO TablesOk
+                   STRING "SEASON TABLE OUT OF ORDER AT SLOT ",
+                           CheckSeasonNum, ": EXPECTED ", CheckExpected,
+                           " GOT ", Season(CheckSeasonNum)
+                       INTO CheckErrLine
+               END-IF
+           END-PERFORM
+
+           IF TablesValid AND JoeBobCount > 1
+               PERFORM VARYING CheckIdx FROM 2 BY 1
+                       UNTIL CheckIdx > JoeBobCount OR NOT TablesValid
+                   IF JSeep(CheckIdx) NOT > JSeep(CheckIdx - 1)
+                       MOVE "N" TO TablesOk
+                       STRING "JOEBOB TABLE OUT OF ORDER AT SLOT ",
+                               CheckIdx, ": ", JSeep(CheckIdx - 1),
+                               " THEN ", JSeep(CheckIdx)
+                           INTO CheckErrLine
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT TablesValid
+               MOVE "CobbotReturn.txt" TO WriteFilePath
+               OPEN OUTPUT WriteFile
+               MOVE CheckErrLine TO OutString
+               WRITE OutString
+               CLOSE WriteFile
+           END-IF.
+
+           SwapReturnFile.
+      *    CBL_RENAME_FILE replaces the destination atomically, so
+      *    there is no gap where CobbotReturn.txt is missing - but if
+      *    the rename itself fails, the old CobbotReturn.txt is still
+      *    sitting there stale, so flag it instead of going silent
+           CALL "CBL_RENAME_FILE" USING "CobbotReturnNew.txt",
+                                         "CobbotReturn.txt"
+               RETURNING RenameStatus
+           END-CALL
+           IF RenameStatus NOT = 0
+               DISPLAY "Cobbot: FAILED to swap CobbotReturnNew.txt "
+                       "into place, status=" RenameStatus
+           END-IF.
+
+           AppendAudit.
+           MOVE FUNCTION CURRENT-DATE TO AuditStamp
+           MOVE Trigger TO AudTrigger
+           MOVE AuditStamp(1 : 8) TO AudStampDate
+           MOVE AuditStamp(9 : 6) TO AudStampTime
+           MOVE Instring TO AudInstring
+           OPEN EXTEND AuditFile
+           WRITE AuditRec FROM AuditLine
+           CLOSE AuditFile.
+
+           AppendHistory.
+           MOVE FUNCTION CURRENT-DATE TO HistoryStamp
+           MOVE HistoryStamp(1 : 8) TO HistStampDate
+           MOVE HistoryStamp(9 : 6) TO HistStampTime
+           MOVE WhatString TO HistTitleText
+           OPEN EXTEND HistoryFile
+           WRITE HistoryRec FROM HistoryLine
+           CLOSE HistoryFile.
+
            WhatCommand.
            OPEN INPUT WhatFile
            READ WhatFile
@@ -458,8 +686,109 @@
            DISPLAY "HOldout:  " Holdout
            MOVE  HoldOut(14 : ) TO Playing
            DISPLAY "What Check: " Whatcheck
+           MOVE "CobbotReturn.txt" TO WriteFilePath
            OPEN OUTPUT WriteFile
            WRITE OutSTring FROM WhatCheck
            CLOSE WriteFile, WhatFile.
 
-           
\ No newline at end of file
+           LastCommand.
+           MOVE 0 TO LastCount
+           MOVE 0 TO LastIdx
+           MOVE "N" TO LHistEof
+           OPEN INPUT HistoryFile
+           READ HistoryFile
+               AT END MOVE "Y" TO LHistEof
+           END-READ
+           PERFORM UNTIL LHistEof = "Y"
+               ADD 1 TO LastIdx
+               IF LastIdx > 10
+                   MOVE 1 TO LastIdx
+               END-IF
+               MOVE HistoryRec TO LastPlayedLine(LastIdx)
+               IF LastCount < 10
+                   ADD 1 TO LastCount
+               END-IF
+               READ HistoryFile
+                   AT END MOVE "Y" TO LHistEof
+               END-READ
+           END-PERFORM
+           CLOSE HistoryFile
+
+           MOVE "CobbotReturn.txt" TO WriteFilePath
+           OPEN OUTPUT WriteFile
+           IF LastCount = 0
+               MOVE "No play history yet." TO OutString
+               WRITE OutString
+           ELSE
+               COMPUTE LastStartIdx = LastIdx - LastCount + 1
+               IF LastStartIdx < 1
+                   ADD 10 TO LastStartIdx
+               END-IF
+               MOVE LastStartIdx TO LastWalkIdx
+               PERFORM LastCount TIMES
+                   MOVE LastPlayedLine(LastWalkIdx) TO OutString
+                   WRITE OutString
+                   ADD 1 TO LastWalkIdx
+                   IF LastWalkIdx > 10
+                       MOVE 1 TO LastWalkIdx
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE WriteFile.
+
+           StatsCommand.
+           MOVE 0 TO StatsLoaded
+           MOVE "N" TO StatsEof
+           OPEN INPUT StatsFile
+           READ StatsFile
+               AT END MOVE "Y" TO StatsEof
+           END-READ
+           PERFORM UNTIL StatsEof = "Y"
+                   OR StatsLoaded >= MOVIE-LIBRARY-SIZE
+               ADD 1 TO StatsLoaded
+               MOVE StatsCount TO StatCount(StatsLoaded)
+               MOVE StatsName TO StatName(StatsLoaded)
+               READ StatsFile
+                   AT END MOVE "Y" TO StatsEof
+               END-READ
+           END-PERFORM
+           CLOSE StatsFile
+
+      *    Partial descending selection sort - only the top 10 slots
+      *    need to end up in order
+           PERFORM VARYING Stidx FROM 1 BY 1
+                   UNTIL Stidx > 10 OR Stidx > StatsLoaded
+               MOVE Stidx TO StatBestIdx
+               PERFORM VARYING Stidx2 FROM Stidx BY 1
+                       UNTIL Stidx2 > StatsLoaded
+                   IF StatCount(Stidx2) > StatCount(StatBestIdx)
+                       MOVE Stidx2 TO StatBestIdx
+                   END-IF
+               END-PERFORM
+               IF StatBestIdx NOT = Stidx
+                   MOVE StatCount(Stidx) TO StatHoldCount
+                   MOVE StatName(Stidx) TO StatHoldName
+                   MOVE StatCount(StatBestIdx) TO StatCount(Stidx)
+                   MOVE StatName(StatBestIdx) TO StatName(Stidx)
+                   MOVE StatHoldCount TO StatCount(StatBestIdx)
+                   MOVE StatHoldName TO StatName(StatBestIdx)
+               END-IF
+           END-PERFORM
+
+           MOVE "CobbotReturn.txt" TO WriteFilePath
+           OPEN OUTPUT WriteFile
+           IF StatsLoaded = 0
+               MOVE "No tally data yet." TO OutString
+               WRITE OutString
+           ELSE
+               PERFORM VARYING Stidx FROM 1 BY 1
+                       UNTIL Stidx > 10 OR Stidx > StatsLoaded
+                   SET StatRankNum TO Stidx
+                   STRING StatRankNum, ". ", StatName(Stidx), " - ",
+                           StatCount(Stidx), " plays"
+                       INTO PrnStatLine
+                   WRITE OutString FROM PrnStats
+               END-PERFORM
+           END-IF
+           CLOSE WriteFile.
+
