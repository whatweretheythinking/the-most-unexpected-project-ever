@@ -0,0 +1,96 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. SuggestMovieDecade.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           DATA DIVISION.
+
+           FILE SECTION.
+
+           WORKING-STORAGE SECTION.
+           COPY MOVIELIB.
+      *    Loaded at runtime from Suggestmovie's exported tables
+      *    (SuggestMovieTitles/SuggestMovieComments) instead of a
+      *    hand-kept duplicate copy, so the two can never drift -
+      *    see AlignmentCheck.cbl for the cross-check
+           01 LibTitles.
+               02 RandomMovie           PIC X(60)
+                                        OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                                   INDEXED BY Ridx.
+           01 LibCount                 PIC 999.
+           01 LibComments.
+               02 Comment               PIC X(60)
+                                        OCCURS MOVIE-LIBRARY-SIZE TIMES.
+           01 LibCommentCount          PIC 999.
+           01 CharCount            PIC 99.
+           01 StrgSize             PIC 99.
+           01 YearDigit             PIC X.
+           01 RandomGen.
+               02 FILLER           PIC X(4).
+               02 Seed             PIC 9999.
+           01 IDX                  PIC  99.
+           01 MovieMod             PIC 999 VALUE MOVIE-LIBRARY-SIZE.
+           01 MinNum               PIC 9 VALUE 1.
+      *    Indexes of titles that fall in the requested decade
+           01 DecadeMatches.
+               02 MatchIdx         PIC 999
+                                    OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                           INDEXED BY Midx.
+           01 MatchCount           PIC 999 VALUE 0.
+           01 PickIdx               PIC 999.
+           LINKAGE SECTION.
+           01 MovieRand            PIC 9(3).
+           01 SuggDecade            PIC X(3).
+           01 SuggestionTable.
+               02 SuggestionValues         OCCURS 5 TIMES.
+                   03 SMovieName               PIC X(60).
+                   03 SComment                 PIC X(60).
+           PROCEDURE DIVISION USING  MovieRand, SuggDecade,
+                                       SuggestionTable.
+
+           MOVE FUNCTION CURRENT-DATE TO RandomGen
+           ADD 1 TO Seed
+           CALL "SuggestMovieTitles" USING LibTitles, LibCount
+           END-CALL
+           CALL "SuggestMovieComments" USING LibComments,
+                                              LibCommentCount
+           END-CALL
+      *    Find every title in the decade-filtered library whose
+      *    trailing 4-digit year falls in the requested decade
+           PERFORM VARYING Ridx FROM 1 BY 1 UNTIL Ridx > MovieMod
+               MOVE 0 TO CharCount
+               INSPECT FUNCTION REVERSE(RandomMovie(Ridx)) TALLYING
+                               CharCount FOR LEADING SPACES
+               COMPUTE StrgSize = (60 - CharCount)
+               IF StrgSize > 4
+                   IF RandomMovie(Ridx) (StrgSize - 3 : 4) IS NUMERIC
+                       MOVE RandomMovie(Ridx) (StrgSize - 1 : 1)
+                                                       TO YearDigit
+                       IF YearDigit = SuggDecade(1 : 1)
+                           ADD 1 TO MatchCount
+                           MOVE Ridx TO MatchIdx(MatchCount)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF MatchCount = 0
+               MOVE "No movies found for that decade" TO
+                                               SMovieName(1)
+               MOVE SPACES TO SComment(1)
+               PERFORM VARYING IDX FROM 2 BY 1 UNTIL IDX > 5
+                   MOVE SPACES TO SMovieName(idx)
+                   MOVE SPACES TO SComment(idx)
+               END-PERFORM
+           ELSE
+               PERFORM VARYING IDX FROM 1 BY 1 UNTIL idx > 5
+                   COMPUTE PickIdx = FUNCTION RANDOM * (MatchCount -
+                                       MinNum + 1) + MinNum
+                   ADD 1 TO Seed
+                   SET Midx TO PickIdx
+                   MOVE RandomMovie(MatchIdx(Midx)) TO SmovieName(idx)
+                   MOVE Comment(MatchIdx(Midx)) TO  SComment(idx)
+               END-PERFORM
+           END-IF.
+
+           END PROGRAM SuggestMovieDecade.
