@@ -0,0 +1,84 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. AlignmentCheck.
+      *    RandomMovie and Comment in Suggestmovie.cbl are two
+      *    separate OCCURS tables that have to stay lined up by
+      *    position - this walks both (via SuggestMovie's own export
+      *    entries, so it can never go stale against a hand-kept copy)
+      *    and flags anything that looks like a title sitting in the
+      *    ratings table instead of a star rating.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ReportFile ASSIGN TO "AlignmentCheck.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD ReportFile.
+               01 ReportLine            PIC X(90).
+
+           WORKING-STORAGE SECTION.
+           COPY MOVIELIB.
+           01 LibTitles.
+               02 LibTitle              PIC X(60)
+                                        OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                                   INDEXED BY Lidx.
+           01 LibCount                 PIC 999.
+           01 LibComments.
+               02 LibComment            PIC X(60)
+                                        OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                                   INDEXED BY Cidx.
+           01 LibCommentCount          PIC 999.
+
+           01 CharCount                PIC 99.
+           01 MismatchCount             PIC 999 VALUE 0.
+           01 SlotNum                   PIC 999.
+
+           PROCEDURE DIVISION.
+           OPEN OUTPUT ReportFile
+           MOVE "AlignmentCheck: RandomMovie vs Comment tables"
+               TO ReportLine
+           WRITE ReportLine
+
+           CALL "SuggestMovieTitles" USING LibTitles, LibCount
+           END-CALL
+           CALL "SuggestMovieComments" USING LibComments,
+                                              LibCommentCount
+           END-CALL
+
+           IF LibCount NOT = LibCommentCount
+               ADD 1 TO MismatchCount
+               STRING "COUNT MISMATCH: RandomMovie has ", LibCount,
+                       " entries, Comment has ", LibCommentCount
+                   INTO ReportLine
+               WRITE ReportLine
+           END-IF
+
+      *    A real rating comment always starts with 0-5 star glyphs
+      *    (or is blank, for a handful of not-yet-watched titles) -
+      *    anything else in that slot is almost certainly a title
+      *    that got pasted into the wrong table
+           PERFORM VARYING Cidx FROM 1 BY 1 UNTIL Cidx > LibCommentCount
+               IF LibComment(Cidx) (1 : 1) NOT = "*"
+                       AND LibComment(Cidx) (1 : 1) NOT = SPACE
+                   ADD 1 TO MismatchCount
+                   SET SlotNum TO Cidx
+                   STRING "SLOT ", SlotNum,
+                           " LOOKS LIKE A TITLE, NOT A RATING: ",
+                           LibComment(Cidx)
+                       INTO ReportLine
+                   WRITE ReportLine
+               END-IF
+           END-PERFORM
+
+           IF MismatchCount = 0
+               MOVE "Tables are aligned - no drift found."
+                   TO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           CLOSE ReportFile.
+           STOP RUN.
+
+           END PROGRAM AlignmentCheck.
