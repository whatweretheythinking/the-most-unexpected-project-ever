@@ -0,0 +1,151 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. TallyReconcile.
+      *    Run before the nightly MovieTally batch to catch titles
+      *    that drifted out of sync between SuggestMovie's library
+      *    and MovieTally.txt's MovieName column
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT TallyFile ASSIGN TO "MovieTally.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ReportFile ASSIGN TO "TallyReconcile.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD TallyFile.
+               01 TallyTable.
+                   02 TallyCount PIC 9(3).
+                   02 MovieName PIC X(50).
+           FD ReportFile.
+               01 ReportLine            PIC X(90).
+
+           WORKING-STORAGE SECTION.
+           COPY MOVIELIB.
+           01 TallyEof                 PIC X VALUE "N".
+               88 TEof                 VALUE "Y".
+           01 TallyNames.
+               02 TallyNameValues      OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                       ASCENDING KEY TallyUpName
+                                       INDEXED BY TNidx.
+                   03 TallyUpName          PIC X(50).
+           01 TallyLoaded              PIC 999 VALUE 0.
+
+           01 LibTitles.
+               02 LibTitle              PIC X(60)
+                                        OCCURS MOVIE-LIBRARY-SIZE TIMES
+                                                   INDEXED BY Lidx.
+           01 LibCount                 PIC 999.
+           01 LibUpTitle                PIC X(50).
+
+           01 Idx                      PIC 999.
+           01 CharCount                PIC 99.
+           01 StrgSize                 PIC 99.
+           01 Found                    PIC X VALUE "N".
+               88 WasFound             VALUE "Y".
+           01 MismatchCount             PIC 999 VALUE 0.
+
+           PROCEDURE DIVISION.
+           OPEN OUTPUT ReportFile
+           MOVE "TallyReconcile: MovieTally.txt vs SuggestMovie library"
+               TO ReportLine
+           WRITE ReportLine
+
+      *    Load MovieTally.txt's title column into a sorted table
+           PERFORM LoadTallyNames
+
+      *    Pull the live title list straight out of SuggestMovie so
+           PERFORM LoadLibraryTitles
+
+      *    this can never drift the way the two hardcoded tables did
+           PERFORM CheckLibraryAgainstTally
+           PERFORM CheckTallyAgainstLibrary
+
+           IF MismatchCount = 0
+               MOVE "No mismatches found - tally and library agree."
+                   TO ReportLine
+               WRITE ReportLine
+           END-IF
+
+           CLOSE ReportFile.
+           STOP RUN.
+
+           LoadTallyNames.
+           OPEN INPUT TallyFile
+           MOVE 0 TO TallyLoaded
+           READ TallyFile
+               AT END SET TEof TO TRUE
+           END-READ
+           PERFORM UNTIL TEof OR TallyLoaded >= MOVIE-LIBRARY-SIZE
+               ADD 1 TO TallyLoaded
+               MOVE FUNCTION UPPER-CASE(MovieName)
+                   TO TallyUpName(TallyLoaded)
+               READ TallyFile
+                   AT END SET TEof TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE TallyFile.
+
+           LoadLibraryTitles.
+           CALL "SuggestMovieTitles" USING LibTitles, LibCount
+           END-CALL.
+
+           CheckLibraryAgainstTally.
+           PERFORM VARYING Lidx FROM 1 BY 1 UNTIL Lidx > LibCount
+               MOVE 0 TO CharCount
+               INSPECT FUNCTION REVERSE(LibTitle(Lidx)) TALLYING
+                               CharCount FOR LEADING SPACES
+               COMPUTE StrgSize = (60 - CharCount)
+               IF StrgSize > 50
+                   MOVE 50 TO StrgSize
+               END-IF
+               MOVE SPACES TO LibUpTitle
+               MOVE FUNCTION UPPER-CASE(LibTitle(Lidx)(1 : StrgSize))
+                   TO LibUpTitle
+               SET Found TO "N"
+               PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > TallyLoaded
+                   IF TallyUpName(Idx) = LibUpTitle
+                       SET WasFound TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WasFound
+                   ADD 1 TO MismatchCount
+                   STRING "IN LIBRARY, MISSING FROM TALLY: ",
+                           LibTitle(Lidx)
+                       INTO ReportLine
+                   WRITE ReportLine
+               END-IF
+           END-PERFORM.
+
+           CheckTallyAgainstLibrary.
+           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > TallyLoaded
+               IF TallyUpName(Idx) NOT = SPACES
+                   SET Found TO "N"
+                   PERFORM VARYING Lidx FROM 1 BY 1
+                                       UNTIL Lidx > LibCount
+                       MOVE 0 TO CharCount
+                       INSPECT FUNCTION REVERSE(LibTitle(Lidx))
+                           TALLYING CharCount FOR LEADING SPACES
+                       COMPUTE StrgSize = (60 - CharCount)
+                       IF StrgSize > 50
+                           MOVE 50 TO StrgSize
+                       END-IF
+                       MOVE SPACES TO LibUpTitle
+                       MOVE FUNCTION UPPER-CASE
+                               (LibTitle(Lidx)(1 : StrgSize))
+                           TO LibUpTitle
+                       IF TallyUpName(Idx) = LibUpTitle
+                           SET WasFound TO TRUE
+                       END-IF
+                   END-PERFORM
+                   IF NOT WasFound
+                       ADD 1 TO MismatchCount
+                       STRING "IN TALLY, MISSING FROM LIBRARY: ",
+                               TallyUpName(Idx)
+                           INTO ReportLine
+                       WRITE ReportLine
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           END PROGRAM TallyReconcile.
