@@ -0,0 +1,139 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. RequestMaint.
+      *    Batch maintenance for MovieRequests.txt - flips a PENDING
+      *    request to DONE (with today's date) and drops fulfilled
+      *    requests out of the active file into an archive.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL CmdFile ASSIGN TO "RequestMaintCmd.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL RequestFile ASSIGN TO "MovieRequests.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OutFile ASSIGN TO "MovieRequestsNew.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT OPTIONAL DoneFile ASSIGN TO
+                   "MovieRequestsDone.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD CmdFile.
+               01 CmdLine                  PIC X(70).
+           FD RequestFile.
+               01 Request.
+                   02 ReqTitle             PIC X(70).
+                   02 ReqStatus            PIC X(10).
+                   02 ReqDate              PIC X(10).
+                   02 ReqFulfilled         PIC X(10).
+           FD OutFile.
+               01 OutRequest.
+                   02 OutReqTitle          PIC X(70).
+                   02 OutReqStatus         PIC X(10).
+                   02 OutReqDate           PIC X(10).
+                   02 OutReqFulfilled      PIC X(10).
+           FD DoneFile.
+               01 DoneRequest.
+                   02 DoneReqTitle         PIC X(70).
+                   02 DoneReqStatus        PIC X(10).
+                   02 DoneReqDate          PIC X(10).
+                   02 DoneReqFulfilled     PIC X(10).
+
+           WORKING-STORAGE SECTION.
+           01 CmdEof                   PIC X VALUE "N".
+           01 ReqEof                   PIC X VALUE "N".
+           01 FulfillTitle              PIC X(70) VALUE SPACES.
+           01 CharCount                PIC 99.
+           01 StrgSize                 PIC 99.
+           01 UpFulfillTitle            PIC X(70).
+           01 UpReqTitle                PIC X(70).
+           01 ReqStamp                  PIC X(21).
+           01 TodayDate                 PIC X(8).
+           01 FulfilledCount            PIC 999 VALUE 0.
+           01 RemainingCount            PIC 999 VALUE 0.
+           01 RenameStatus              PIC S9(9) COMP-5.
+
+           PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE TO ReqStamp
+           MOVE ReqStamp(1 : 8) TO TodayDate
+
+           PERFORM ReadFulfillCommand
+
+           OPEN INPUT RequestFile
+           OPEN OUTPUT OutFile
+           OPEN EXTEND DoneFile
+
+           IF FulfillTitle NOT = SPACES
+               MOVE 0 TO CharCount
+               INSPECT FUNCTION REVERSE(FulfillTitle) TALLYING
+                               CharCount FOR LEADING SPACES
+               COMPUTE StrgSize = (70 - CharCount)
+               MOVE SPACES TO UpFulfillTitle
+               MOVE FUNCTION UPPER-CASE(FulfillTitle(1 : StrgSize))
+                   TO UpFulfillTitle(1 : StrgSize)
+           END-IF
+
+           READ RequestFile
+               AT END MOVE "Y" TO ReqEof
+           END-READ
+           PERFORM UNTIL ReqEof = "Y"
+               PERFORM ProcessRequestRecord
+               READ RequestFile
+                   AT END MOVE "Y" TO ReqEof
+               END-READ
+           END-PERFORM
+
+           CLOSE RequestFile, OutFile, DoneFile
+
+      *    Swap the rewritten active file into place - CBL_RENAME_FILE
+      *    replaces the destination atomically, with no gap where
+      *    MovieRequests.txt is missing - but if the rename itself
+      *    fails, the old MovieRequests.txt is still sitting there
+      *    stale, so flag it instead of going silent
+           CALL "CBL_RENAME_FILE" USING "MovieRequestsNew.txt",
+                                         "MovieRequests.txt"
+               RETURNING RenameStatus
+           END-CALL
+           IF RenameStatus NOT = 0
+               DISPLAY "RequestMaint: FAILED to swap "
+                       "MovieRequestsNew.txt into place, status="
+                       RenameStatus
+           END-IF
+
+           DISPLAY "RequestMaint: " FulfilledCount " fulfilled, "
+                   RemainingCount " still pending"
+           STOP RUN.
+
+           ReadFulfillCommand.
+           MOVE SPACES TO FulfillTitle
+           OPEN INPUT CmdFile
+           READ CmdFile
+               AT END MOVE "Y" TO CmdEof
+           END-READ
+           IF CmdEof NOT = "Y"
+               MOVE CmdLine TO FulfillTitle
+           END-IF
+           CLOSE CmdFile.
+
+           ProcessRequestRecord.
+           MOVE FUNCTION UPPER-CASE(ReqTitle) TO UpReqTitle
+           IF FulfillTitle NOT = SPACES
+                   AND ReqStatus = "PENDING"
+                   AND UpReqTitle = UpFulfillTitle
+               MOVE ReqTitle TO DoneReqTitle
+               MOVE "DONE" TO DoneReqStatus
+               MOVE ReqDate TO DoneReqDate
+               MOVE TodayDate TO DoneReqFulfilled
+               WRITE DoneRequest
+               ADD 1 TO FulfilledCount
+           ELSE
+               MOVE ReqTitle TO OutReqTitle
+               MOVE ReqStatus TO OutReqStatus
+               MOVE ReqDate TO OutReqDate
+               MOVE ReqFulfilled TO OutReqFulfilled
+               WRITE OutRequest
+               ADD 1 TO RemainingCount
+           END-IF.
+
+           END PROGRAM RequestMaint.
