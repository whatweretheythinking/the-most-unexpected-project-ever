@@ -0,0 +1,137 @@
+           IDENTIFICATION DIVISION.
+           PROGRAM-ID. WantTally.
+      *    Groups MovieRequests.txt by uppercased title the same way
+      *    MovieTally.cbl groups play counts, then ranks the results
+      *    so the most-requested, not-yet-added titles sort to the
+      *    top instead of just listing every WANT raw.
+           ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT OPTIONAL RequestFile ASSIGN TO "MovieRequests.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT ReportFile ASSIGN TO "WantTally.txt"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+           FD RequestFile.
+               01 Request.
+                   02 ReqTitle             PIC X(70).
+                   02 ReqStatus            PIC X(10).
+                   02 ReqDate              PIC X(10).
+                   02 ReqFulfilled         PIC X(10).
+           FD ReportFile.
+               01 ReportLine                PIC X(90).
+
+           WORKING-STORAGE SECTION.
+           01 ReqEof                   PIC X VALUE "N".
+           01 CharCount                PIC 99.
+           01 StrgSize                 PIC 99.
+           01 UpTitle                  PIC X(70).
+           01 Found                    PIC X VALUE "N".
+               88 WasFound             VALUE "Y".
+           01 RankNum                  PIC 99.
+
+           01 WantTable.
+               02 WantEntry            OCCURS 500 TIMES
+                                       INDEXED BY Widx.
+                   03 WantCount            PIC 9(3) VALUE 0.
+                   03 WantTitle            PIC X(70).
+                   03 WantUpTitle          PIC X(70).
+           01 WantLoaded                PIC 999 VALUE 0.
+           01 Sidx1                     PIC 999.
+           01 Sidx2                     PIC 999.
+           01 BestIdx                   PIC 999.
+           01 HoldCount                 PIC 9(3).
+           01 HoldTitle                 PIC X(70).
+           01 HoldUpTitle               PIC X(70).
+
+           PROCEDURE DIVISION.
+           OPEN OUTPUT ReportFile
+           MOVE "WantTally: most-requested titles (not yet added)"
+               TO ReportLine
+           WRITE ReportLine
+
+           OPEN INPUT RequestFile
+           READ RequestFile
+               AT END MOVE "Y" TO ReqEof
+           END-READ
+           PERFORM UNTIL ReqEof = "Y"
+               IF ReqStatus = "PENDING"
+                   PERFORM AddOrIncrementWant
+               END-IF
+               READ RequestFile
+                   AT END MOVE "Y" TO ReqEof
+               END-READ
+           END-PERFORM
+           CLOSE RequestFile
+
+           PERFORM RankWantTable
+
+           IF WantLoaded = 0
+               MOVE "No outstanding requests." TO ReportLine
+               WRITE ReportLine
+           ELSE
+               PERFORM VARYING Sidx1 FROM 1 BY 1
+                                   UNTIL Sidx1 > WantLoaded
+                   MOVE Sidx1 TO RankNum
+                   STRING RankNum, ". ", WantTitle(Sidx1), " (x",
+                           WantCount(Sidx1), ")"
+                       INTO ReportLine
+                   WRITE ReportLine
+               END-PERFORM
+           END-IF
+
+           CLOSE ReportFile.
+           STOP RUN.
+
+           AddOrIncrementWant.
+           MOVE 0 TO CharCount
+           INSPECT FUNCTION REVERSE(ReqTitle) TALLYING CharCount
+                               FOR LEADING SPACES
+           COMPUTE StrgSize = (70 - CharCount)
+           MOVE SPACES TO UpTitle
+           MOVE FUNCTION UPPER-CASE(ReqTitle(1 : StrgSize))
+               TO UpTitle(1 : StrgSize)
+
+           SET Found TO "N"
+           PERFORM VARYING Widx FROM 1 BY 1 UNTIL Widx > WantLoaded
+               IF WantUpTitle(Widx) = UpTitle
+                   ADD 1 TO WantCount(Widx)
+                   SET WasFound TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT WasFound AND WantLoaded < 500
+               ADD 1 TO WantLoaded
+               MOVE ReqTitle TO WantTitle(WantLoaded)
+               MOVE UpTitle TO WantUpTitle(WantLoaded)
+               MOVE 1 TO WantCount(WantLoaded)
+           END-IF.
+
+      *    Simple descending selection sort - WantLoaded tops out in
+      *    the low hundreds so there's no need for anything fancier
+           RankWantTable.
+           PERFORM VARYING Sidx1 FROM 1 BY 1 UNTIL Sidx1 > WantLoaded
+               MOVE Sidx1 TO BestIdx
+               PERFORM VARYING Sidx2 FROM Sidx1 BY 1
+                                   UNTIL Sidx2 > WantLoaded
+                   IF WantCount(Sidx2) > WantCount(BestIdx)
+                       MOVE Sidx2 TO BestIdx
+                   END-IF
+               END-PERFORM
+               IF BestIdx NOT = Sidx1
+                   MOVE WantCount(Sidx1) TO HoldCount
+                   MOVE WantTitle(Sidx1) TO HoldTitle
+                   MOVE WantUpTitle(Sidx1) TO HoldUpTitle
+                   MOVE WantCount(BestIdx) TO WantCount(Sidx1)
+                   MOVE WantTitle(BestIdx) TO WantTitle(Sidx1)
+                   MOVE WantUpTitle(BestIdx) TO WantUpTitle(Sidx1)
+                   MOVE HoldCount TO WantCount(BestIdx)
+                   MOVE HoldTitle TO WantTitle(BestIdx)
+                   MOVE HoldUpTitle TO WantUpTitle(BestIdx)
+               END-IF
+           END-PERFORM.
+
+           END PROGRAM WantTally.
