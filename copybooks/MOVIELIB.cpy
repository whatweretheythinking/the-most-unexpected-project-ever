@@ -0,0 +1,6 @@
+      *    Shared movie-library size.  RandomMovieTable/RC in
+      *    Suggestmovie.cbl and SuggestMovieDecade.cbl and the
+      *    RandomMods group in Cobbot.cbl all pick against this same
+      *    upper bound - keep it in one place so RAND and SUGG can
+      *    never again drift out of sync with each other.
+           78 MOVIE-LIBRARY-SIZE             VALUE 322.
