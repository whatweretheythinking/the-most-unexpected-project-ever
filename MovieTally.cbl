@@ -3,8 +3,12 @@
            ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               Select TallyFile ASSIGN TO "MovieTally.txt"
-                   ORGANIZATION IS LINE SEQUENTIAL. 
+      *    Assigned dynamically so the final rewrite can build the
+      *    new table in a temp file and rename it into place only
+      *    after a successful write - a crash mid-write used to be
+      *    able to leave MovieTally.txt truncated to nothing
+               Select TallyFile ASSIGN TO DYNAMIC TallyFilePath
+                   ORGANIZATION IS LINE SEQUENTIAL.
       *            Maybe change to index file
                
            DATA DIVISION.
@@ -17,16 +21,19 @@
                    02 MovieName PIC X(50).
 
            WORKING-STORAGE SECTION.
+           COPY MOVIELIB.
            01 TempTable.
-               02 TempValues       OCCURS 322 TIMES
+               02 TempValues       OCCURS MOVIE-LIBRARY-SIZE TIMES
                                    ASCENDING KEY TempName
-                                   INDEXED BY Tidx.                 
+                                   INDEXED BY Tidx.
                    03 TempTally        PIC 9(3).
                    03 TempName         PIC X(50).
-           01 Idx                  PIC 999.   
-           01 CharCount            PIC 99. 
+           01 Idx                  PIC 999.
+           01 CharCount            PIC 99.
            01 StrgSize                PIC 99.
            01 CapName              PIC X(50).
+           01 TallyFilePath        PIC X(40).
+           01 RenameStatus          PIC S9(9) COMP-5.
            LINKAGE SECTION.
            01 TallyMovie              PIC X(50).
 
@@ -35,11 +42,13 @@
                                FOR LEADING SPACES
                                
            COMPUTE StrgSize = (50 - CharCount)
+           MOVE "MovieTally.txt" TO TallyFilePath
            OPEN INPUT TallyFile
            READ TallyFile
                AT END SET TEoF TO TRUE
            END-READ
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 322
+           PERFORM VARYING IDX FROM 1 BY 1
+                               UNTIL IDX > MOVIE-LIBRARY-SIZE
            MOVE FUNCTION UPPER-CASE (MovieName) TO TempName(idx)
            MOVE TallyCount TO TempTally(idx)
            READ TallyFile
@@ -54,9 +63,23 @@
                DISPLAY "Hit"
                ADD 1 TO TempTally(Tidx)
            END-SEARCH
+           MOVE "MovieTallyNew.txt" TO TallyFilePath
            OPEN OUTPUT TallyFile
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL Idx > 322
+           PERFORM VARYING IDX FROM 1 BY 1
+                               UNTIL Idx > MOVIE-LIBRARY-SIZE
            WRITE TallyTable FROM TempValues(idx)
            END-PERFORM
-           CLOSE TallyFile.
+           CLOSE TallyFile
+      *    CBL_RENAME_FILE replaces the destination atomically, so
+      *    there is no gap where MovieTally.txt is missing - but if
+      *    the rename itself fails, the old MovieTally.txt is still
+      *    sitting there stale, so flag it instead of going silent
+           CALL "CBL_RENAME_FILE" USING "MovieTallyNew.txt",
+                                         "MovieTally.txt"
+               RETURNING RenameStatus
+           END-CALL
+           IF RenameStatus NOT = 0
+               DISPLAY "MovieTally: FAILED to swap MovieTallyNew.txt "
+                       "into place, status=" RenameStatus
+           END-IF.
            END PROGRAM 'MovieTally'.
